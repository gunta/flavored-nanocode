@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NANOCODE-REPORT.
+       AUTHOR. CLAUDE-AI.
+      * nanocode-report - daily usage rollup for NANOCODE sessions
+      * cobc -x nanocode-report.cob && ./nanocode-report
+      * reads NANOCODE.SESSIONLOG (written by nanocode.cob) and tallies
+      * sessions run today, messages per session, and how each one
+      * ended: /q (QUIT), /c (CLEAR) or abend (a START with no
+      * matching QUIT before the next START or end of file)
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  initial version
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "NANOCODE.SESSIONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SESSION-LOG-FILE.
+       01 SESSION-LOG-RECORD.
+           05 SLR-TIMESTAMP    PIC X(17).
+           05 SLR-DATE         REDEFINES SLR-TIMESTAMP PIC X(8).
+           05 FILLER           PIC X(1).
+           05 SLR-ACTION       PIC X(5).
+           05 FILLER           PIC X(1).
+           05 SLR-MSG-COUNT    PIC 9(4).
+           05 FILLER           PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SESSION-LOG-STATUS PIC X(2).
+           88 WS-SESSION-LOG-OK VALUE "00".
+       01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 EOF VALUE "Y" FALSE "N".
+
+       01 WS-TODAY            PIC 9(8).
+
+       01 WS-SESSION-OPEN-SW  PIC X(1) VALUE "N".
+           88 WS-SESSION-OPEN VALUE "Y" FALSE "N".
+
+       01 WS-SESSIONS-COUNT   PIC 9(6) VALUE 0.
+       01 WS-QUIT-COUNT       PIC 9(6) VALUE 0.
+       01 WS-CLEAR-COUNT      PIC 9(6) VALUE 0.
+       01 WS-ABEND-COUNT      PIC 9(6) VALUE 0.
+       01 WS-TOTAL-MESSAGES   PIC 9(8) VALUE 0.
+       01 WS-AVG-MESSAGES     PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT SESSION-LOG-FILE
+           IF NOT WS-SESSION-LOG-OK
+               DISPLAY "NO SESSION LOG FOUND - NOTHING TO REPORT"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF
+               READ SESSION-LOG-FILE
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM TALLY-SESSION-EVENT
+                           THRU TALLY-SESSION-EVENT-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE SESSION-LOG-FILE
+
+           IF WS-SESSION-OPEN
+               ADD 1 TO WS-ABEND-COUNT
+           END-IF
+
+           IF WS-QUIT-COUNT > 0
+               COMPUTE WS-AVG-MESSAGES =
+                   WS-TOTAL-MESSAGES / WS-QUIT-COUNT
+           ELSE
+               MOVE 0 TO WS-AVG-MESSAGES
+           END-IF
+
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       TALLY-SESSION-EVENT.
+           IF SLR-DATE NOT = WS-TODAY
+               GO TO TALLY-SESSION-EVENT-EXIT
+           END-IF
+
+           IF SLR-ACTION = "START"
+               IF WS-SESSION-OPEN
+                   ADD 1 TO WS-ABEND-COUNT
+               END-IF
+               SET WS-SESSION-OPEN TO TRUE
+               ADD 1 TO WS-SESSIONS-COUNT
+           ELSE IF SLR-ACTION = "QUIT"
+               SET WS-SESSION-OPEN TO FALSE
+               ADD 1 TO WS-QUIT-COUNT
+               ADD SLR-MSG-COUNT TO WS-TOTAL-MESSAGES
+           ELSE IF SLR-ACTION = "CLEAR"
+               ADD 1 TO WS-CLEAR-COUNT
+           END-IF.
+       TALLY-SESSION-EVENT-EXIT.
+           EXIT.
+
+       PRINT-REPORT.
+           DISPLAY "NANOCODE DAILY USAGE REPORT - " WS-TODAY
+           DISPLAY "----------------------------------------"
+           DISPLAY "SESSIONS RUN:        " WS-SESSIONS-COUNT
+           DISPLAY "ENDED VIA /q:        " WS-QUIT-COUNT
+           DISPLAY "ENDED VIA /c CLEAR:  " WS-CLEAR-COUNT
+           DISPLAY "ENDED IN ABEND:      " WS-ABEND-COUNT
+           DISPLAY "TOTAL MESSAGES:      " WS-TOTAL-MESSAGES
+           DISPLAY "AVG MESSAGES/SESSION: " WS-AVG-MESSAGES.
