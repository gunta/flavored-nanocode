@@ -4,18 +4,91 @@
       * nanocode - minimal claude code alternative (COBOL)
       * cobc -x nanocode.cob && ./nanocode
       * COBOL: Still running the world's banks (1959)
-       
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  save the conversation to a dated transcript file
+      *             on /c and before STOP RUN so it isn't lost
+      * 2026-08-09  roll the oldest messages off to an overflow file
+      *             instead of losing them once WS-MSG-COUNT tops out
+      * 2026-08-09  write WS-CONTENT across as many 256-byte records as
+      *             it takes instead of truncating it to one record
+      * 2026-08-09  wire up /read and /write so the file tools are
+      *             actually reachable from the REPL
+      * 2026-08-09  checkpoint WS-MESSAGES periodically and offer to
+      *             reload it at startup so an abend doesn't lose
+      *             the whole conversation
+      * 2026-08-09  add a batch-mode startup switch that drops the
+      *             ANSI color codes from every DISPLAY
+      * 2026-08-09  log START/QUIT/CLEAR session events so the new
+      *             NANOCODE-REPORT batch program has something to
+      *             roll up
+      * 2026-08-09  check TOOL-FILE's status after OPEN INPUT and
+      *             report FILE NOT FOUND instead of abending
+      * 2026-08-09  append an audit ledger entry for every path
+      *             READ-FILE-TOOL and WRITE-FILE-TOOL touch
+      * 2026-08-09  add /find to grep a file's lines for a substring
+      *             instead of dumping the whole thing
+      * 2026-08-09  chunk file-tool writes past 256 bytes per line,
+      *             fix content-length calc to not clip trailing text
+      *             behind leading spaces, guard /find against an
+      *             empty search term, stop the checkpoint delimiter
+      *             colliding with a literal "|" in content, and skip
+      *             the checkpoint-reload prompt in batch mode
+      * 2026-08-09  re-checkpoint on overflow roll and on /c so a crash
+      *             afterward can't reload a stale or pre-clear
+      *             snapshot, drop the "|" separator from the overflow
+      *             and transcript ledgers in favor of fixed-width
+      *             fields, and accept /READ, /WRITE, /FIND in upper
+      *             case like the other REPL commands
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TOOL-FILE ASSIGN TO WS-FILEPATH
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOOL-FILE-STATUS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO WS-TRANSCRIPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
+           SELECT OVERFLOW-FILE ASSIGN TO "NANOCODE.OVERFLOW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NANOCODE.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SESSION-LOG-FILE ASSIGN TO "NANOCODE.SESSIONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-LOG-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "NANOCODE.AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TOOL-FILE.
        01 FILE-RECORD PIC X(256).
-       
+
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-RECORD.
+           05 TR-ROLE          PIC X(16).
+           05 TR-CONTENT       PIC X(1024).
+
+       FD OVERFLOW-FILE.
+       01 OVERFLOW-RECORD.
+           05 OVF-ROLE         PIC X(16).
+           05 OVF-CONTENT      PIC X(1024).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-ROLE        PIC X(16).
+           05 CKPT-CONTENT     PIC X(1024).
+
+       FD SESSION-LOG-FILE.
+       01 SESSION-LOG-RECORD PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(300).
+
        WORKING-STORAGE SECTION.
        01 WS-ANSI-CODES.
            05 WS-RESET     PIC X(4) VALUE X"1B5B306D".
@@ -36,45 +109,193 @@
            05 WS-MSG OCCURS 100 TIMES.
                10 WS-MSG-ROLE    PIC X(16).
                10 WS-MSG-CONTENT PIC X(1024).
-       
+
+       01 WS-TRANSCRIPT-STATUS PIC X(2).
+       01 WS-TRANSCRIPT-PATH   PIC X(40).
+       01 WS-CURRENT-DATE      PIC 9(8).
+       01 WS-CURRENT-TIME      PIC 9(8).
+       01 WS-TIMESTAMP         PIC X(17).
+       01 WS-TRANS-IDX         PIC 9(4) COMP.
+
+       01 WS-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 EOF VALUE "Y" FALSE "N".
+
+       01 WS-OVERFLOW-STATUS   PIC X(2).
+       01 WS-ROLL-COUNT        PIC 9(4) COMP VALUE 50.
+       01 WS-ROLL-IDX          PIC 9(4) COMP.
+
+       01 WS-CONTENT-LEN       PIC 9(4) COMP.
+       01 WS-CONTENT-PTR       PIC 9(4) COMP.
+       01 WS-LINE-SEG          PIC X(256).
+       01 WS-LINE-SEG-FULL     PIC X(4096).
+       01 WS-SEG-LEN           PIC 9(4) COMP.
+       01 WS-SEG-PTR           PIC 9(4) COMP.
+       01 WS-CHUNK-LEN         PIC 9(4) COMP.
+       01 WS-SCAN-IDX          PIC 9(4) COMP.
+       01 WS-PARSE-PTR         PIC 9(4) COMP.
+
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+           88 WS-CHECKPOINT-FOUND VALUE "00".
+       01 WS-CKPT-INTERVAL     PIC 9(4) COMP VALUE 10.
+       01 WS-CKPT-QUOTIENT     PIC 9(4) COMP.
+       01 WS-CKPT-REMAINDER    PIC 9(4) COMP.
+       01 WS-CKPT-EOF-SWITCH   PIC X(1) VALUE "N".
+           88 CKPT-EOF VALUE "Y" FALSE "N".
+       01 WS-RELOAD-ANS        PIC X(1).
+
+       01 WS-STARTUP-PARM      PIC X(80).
+       01 WS-BATCH-SWITCH      PIC X(1) VALUE "N".
+           88 WS-BATCH-MODE-ON VALUE "Y" FALSE "N".
+
+       01 WS-SESSION-LOG-STATUS PIC X(2).
+       01 WS-SESSION-ACTION     PIC X(5).
+
+       01 WS-TOOL-FILE-STATUS   PIC X(2).
+           88 WS-TOOL-FILE-OK VALUE "00".
+
+       01 WS-AUDIT-STATUS       PIC X(2).
+       01 WS-AUDIT-ACTION       PIC X(5).
+
+       01 WS-FIND-TEXT          PIC X(256).
+       01 WS-FIND-TEXT-LEN      PIC 9(4) COMP.
+       01 WS-FIND-TALLY         PIC 9(4) COMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY WS-BOLD "NANOCODE" WS-RESET " | " WS-DIM 
-               "COBOL - RUNNING BANKS SINCE 1959" WS-RESET
+           ACCEPT WS-STARTUP-PARM FROM COMMAND-LINE
+           IF WS-STARTUP-PARM(1:5) = "BATCH"
+               SET WS-BATCH-MODE-ON TO TRUE
+           END-IF
+
+           IF WS-BATCH-MODE-ON
+               DISPLAY "NANOCODE" " | "
+                   "COBOL - RUNNING BANKS SINCE 1959"
+           ELSE
+               DISPLAY WS-BOLD "NANOCODE" WS-RESET " | " WS-DIM
+                   "COBOL - RUNNING BANKS SINCE 1959" WS-RESET
+           END-IF
            DISPLAY " "
-           
+
+           MOVE "START" TO WS-SESSION-ACTION
+           PERFORM APPEND-SESSION-EVENT
+
+           PERFORM OFFER-CHECKPOINT-RELOAD
+               THRU OFFER-CHECKPOINT-RELOAD-EXIT
+
            PERFORM REPL-LOOP UNTIL WS-CONTINUE = 0
-           
+
+           PERFORM SAVE-TRANSCRIPT THRU SAVE-TRANSCRIPT-EXIT
            DISPLAY "GOODBYE!"
            STOP RUN.
        
        REPL-LOOP.
-           DISPLAY WS-BOLD WS-BLUE ">" WS-RESET " " 
-               WITH NO ADVANCING
+           IF WS-BATCH-MODE-ON
+               DISPLAY ">" " " WITH NO ADVANCING
+           ELSE
+               DISPLAY WS-BOLD WS-BLUE ">" WS-RESET " "
+                   WITH NO ADVANCING
+           END-IF
            ACCEPT WS-INPUT
-           
+
            IF WS-INPUT = SPACES
                CONTINUE
            ELSE IF WS-INPUT = "/q" OR WS-INPUT = "/Q"
+               MOVE "QUIT" TO WS-SESSION-ACTION
+               PERFORM APPEND-SESSION-EVENT
                MOVE 0 TO WS-CONTINUE
            ELSE IF WS-INPUT = "/c" OR WS-INPUT = "/C"
+               PERFORM SAVE-TRANSCRIPT THRU SAVE-TRANSCRIPT-EXIT
+               MOVE "CLEAR" TO WS-SESSION-ACTION
+               PERFORM APPEND-SESSION-EVENT
                MOVE 0 TO WS-MSG-COUNT
-               DISPLAY WS-GREEN "* CLEARED" WS-RESET
+               PERFORM CHECKPOINT-SAVE
+               IF WS-BATCH-MODE-ON
+                   DISPLAY "* CLEARED"
+               ELSE
+                   DISPLAY WS-GREEN "* CLEARED" WS-RESET
+               END-IF
+           ELSE IF WS-INPUT(1:6) = "/read " OR
+                   WS-INPUT(1:6) = "/READ "
+               PERFORM READ-COMMAND
+           ELSE IF WS-INPUT(1:7) = "/write " OR
+                   WS-INPUT(1:7) = "/WRITE "
+               PERFORM WRITE-COMMAND
+           ELSE IF WS-INPUT(1:6) = "/find " OR
+                   WS-INPUT(1:6) = "/FIND "
+               PERFORM FIND-COMMAND
            ELSE
+               IF WS-MSG-COUNT = 100
+                   PERFORM ROLL-MESSAGES-OVERFLOW
+               END-IF
                ADD 1 TO WS-MSG-COUNT
                MOVE "USER" TO WS-MSG-ROLE(WS-MSG-COUNT)
                MOVE WS-INPUT TO WS-MSG-CONTENT(WS-MSG-COUNT)
-               
-               DISPLAY " "
-               DISPLAY WS-CYAN "*" WS-RESET 
-                   " COBOL PROCESSES YOUR REQUEST"
-               DISPLAY WS-DIM 
-                   "  TRILLIONS IN DAILY TRANSACTIONS" WS-RESET
-               DISPLAY " "
+               PERFORM CHECKPOINT-IF-DUE
+
+               IF WS-BATCH-MODE-ON
+                   DISPLAY " "
+                   DISPLAY "* COBOL PROCESSES YOUR REQUEST"
+                   DISPLAY "  TRILLIONS IN DAILY TRANSACTIONS"
+                   DISPLAY " "
+               ELSE
+                   DISPLAY " "
+                   DISPLAY WS-CYAN "*" WS-RESET
+                       " COBOL PROCESSES YOUR REQUEST"
+                   DISPLAY WS-DIM
+                       "  TRILLIONS IN DAILY TRANSACTIONS" WS-RESET
+                   DISPLAY " "
+               END-IF
            END-IF.
        
+       READ-COMMAND.
+           MOVE SPACES TO WS-FILEPATH
+           MOVE WS-INPUT(7:250) TO WS-FILEPATH
+           PERFORM READ-FILE-TOOL THRU READ-FILE-TOOL-EXIT.
+
+       WRITE-COMMAND.
+           MOVE SPACES TO WS-FILEPATH
+           MOVE SPACES TO WS-CONTENT
+           MOVE 8 TO WS-PARSE-PTR
+           UNSTRING WS-INPUT DELIMITED BY SPACE
+               INTO WS-FILEPATH
+               WITH POINTER WS-PARSE-PTR
+           MOVE WS-INPUT(WS-PARSE-PTR:) TO WS-CONTENT
+           PERFORM WRITE-FILE-TOOL.
+
+       FIND-COMMAND.
+           MOVE SPACES TO WS-FILEPATH
+           MOVE SPACES TO WS-FIND-TEXT
+           MOVE 7 TO WS-PARSE-PTR
+           UNSTRING WS-INPUT DELIMITED BY SPACE
+               INTO WS-FILEPATH
+               WITH POINTER WS-PARSE-PTR
+           MOVE WS-INPUT(WS-PARSE-PTR:) TO WS-FIND-TEXT
+           PERFORM COMPUTE-FIND-TEXT-LEN
+           IF WS-FIND-TEXT-LEN = 0
+               DISPLAY "USAGE: /find <path> <text>"
+           ELSE
+               PERFORM FIND-FILE-TOOL THRU FIND-FILE-TOOL-EXIT
+           END-IF.
+
+       COMPUTE-FIND-TEXT-LEN.
+           MOVE 0 TO WS-FIND-TEXT-LEN
+           PERFORM SCAN-FIND-TEXT-LEN
+               VARYING WS-SCAN-IDX FROM 256 BY -1
+               UNTIL WS-SCAN-IDX = 0 OR WS-FIND-TEXT-LEN > 0.
+
+       SCAN-FIND-TEXT-LEN.
+           IF WS-FIND-TEXT(WS-SCAN-IDX:1) NOT = SPACE
+               MOVE WS-SCAN-IDX TO WS-FIND-TEXT-LEN
+           END-IF.
+
        READ-FILE-TOOL.
            OPEN INPUT TOOL-FILE
+           IF NOT WS-TOOL-FILE-OK
+               DISPLAY "FILE NOT FOUND: " WS-FILEPATH
+               GO TO READ-FILE-TOOL-EXIT
+           END-IF
+
+           SET EOF TO FALSE
            MOVE 1 TO WS-LINE-NUM
            PERFORM UNTIL EOF
                READ TOOL-FILE INTO FILE-RECORD
@@ -85,12 +306,253 @@
                END-READ
            END-PERFORM
            CLOSE TOOL-FILE.
+       READ-FILE-TOOL-EXIT.
+           MOVE "READ" TO WS-AUDIT-ACTION
+           PERFORM APPEND-AUDIT-ENTRY.
+
+       FIND-FILE-TOOL.
+           OPEN INPUT TOOL-FILE
+           IF NOT WS-TOOL-FILE-OK
+               DISPLAY "FILE NOT FOUND: " WS-FILEPATH
+               GO TO FIND-FILE-TOOL-EXIT
+           END-IF
+
+           SET EOF TO FALSE
+           MOVE 1 TO WS-LINE-NUM
+           PERFORM UNTIL EOF
+               READ TOOL-FILE INTO FILE-RECORD
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE 0 TO WS-FIND-TALLY
+                       INSPECT FILE-RECORD TALLYING WS-FIND-TALLY
+                           FOR ALL WS-FIND-TEXT(1:WS-FIND-TEXT-LEN)
+                       IF WS-FIND-TALLY > 0
+                           DISPLAY WS-LINE-NUM "| " FILE-RECORD
+                       END-IF
+                       ADD 1 TO WS-LINE-NUM
+               END-READ
+           END-PERFORM
+           CLOSE TOOL-FILE.
+       FIND-FILE-TOOL-EXIT.
+           EXIT.
        
        WRITE-FILE-TOOL.
            OPEN OUTPUT TOOL-FILE
-           WRITE FILE-RECORD FROM WS-CONTENT
-           CLOSE TOOL-FILE.
-       
+           PERFORM COMPUTE-CONTENT-LEN
+           MOVE 1 TO WS-CONTENT-PTR
+
+           PERFORM WRITE-CONTENT-LINE
+               UNTIL WS-CONTENT-PTR > WS-CONTENT-LEN
+
+           CLOSE TOOL-FILE
+           MOVE "WRITE" TO WS-AUDIT-ACTION
+           PERFORM APPEND-AUDIT-ENTRY.
+
+       COMPUTE-CONTENT-LEN.
+           MOVE 0 TO WS-CONTENT-LEN
+           PERFORM SCAN-CONTENT-LEN
+               VARYING WS-SCAN-IDX FROM 4096 BY -1
+               UNTIL WS-SCAN-IDX = 0 OR WS-CONTENT-LEN > 0.
+
+       SCAN-CONTENT-LEN.
+           IF WS-CONTENT(WS-SCAN-IDX:1) NOT = SPACE
+               MOVE WS-SCAN-IDX TO WS-CONTENT-LEN
+           END-IF.
+
+       WRITE-CONTENT-LINE.
+           MOVE SPACES TO WS-LINE-SEG-FULL
+           UNSTRING WS-CONTENT(1:WS-CONTENT-LEN) DELIMITED BY X"0A"
+               INTO WS-LINE-SEG-FULL COUNT IN WS-SEG-LEN
+               WITH POINTER WS-CONTENT-PTR
+           IF WS-SEG-LEN = 0
+               MOVE SPACES TO WS-LINE-SEG
+               WRITE FILE-RECORD FROM WS-LINE-SEG
+           ELSE
+               MOVE 1 TO WS-SEG-PTR
+               PERFORM WRITE-CONTENT-CHUNK UNTIL WS-SEG-PTR > WS-SEG-LEN
+           END-IF.
+
+       WRITE-CONTENT-CHUNK.
+           COMPUTE WS-CHUNK-LEN = WS-SEG-LEN - WS-SEG-PTR + 1
+           IF WS-CHUNK-LEN > 256
+               MOVE 256 TO WS-CHUNK-LEN
+           END-IF
+           MOVE SPACES TO WS-LINE-SEG
+           MOVE WS-LINE-SEG-FULL(WS-SEG-PTR:WS-CHUNK-LEN) TO WS-LINE-SEG
+           WRITE FILE-RECORD FROM WS-LINE-SEG
+           ADD WS-CHUNK-LEN TO WS-SEG-PTR.
+
+       ROLL-MESSAGES-OVERFLOW.
+           OPEN EXTEND OVERFLOW-FILE
+           IF WS-OVERFLOW-STATUS NOT = "00"
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF
+
+           PERFORM WRITE-OVERFLOW-ENTRY
+               VARYING WS-ROLL-IDX FROM 1 BY 1
+               UNTIL WS-ROLL-IDX > WS-ROLL-COUNT
+
+           CLOSE OVERFLOW-FILE
+
+           PERFORM SHIFT-MESSAGES-DOWN
+               VARYING WS-ROLL-IDX FROM 1 BY 1
+               UNTIL WS-ROLL-IDX > WS-MSG-COUNT - WS-ROLL-COUNT
+
+           SUBTRACT WS-ROLL-COUNT FROM WS-MSG-COUNT
+           PERFORM CHECKPOINT-SAVE.
+
+       WRITE-OVERFLOW-ENTRY.
+           MOVE SPACES TO OVERFLOW-RECORD
+           MOVE WS-MSG-ROLE(WS-ROLL-IDX) TO OVF-ROLE
+           MOVE WS-MSG-CONTENT(WS-ROLL-IDX) TO OVF-CONTENT
+           WRITE OVERFLOW-RECORD.
+
+       SHIFT-MESSAGES-DOWN.
+           MOVE WS-MSG(WS-ROLL-IDX + WS-ROLL-COUNT)
+               TO WS-MSG(WS-ROLL-IDX).
+
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-MSG-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM CHECKPOINT-SAVE
+           END-IF.
+
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM WRITE-CHECKPOINT-ENTRY
+               VARYING WS-TRANS-IDX FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > WS-MSG-COUNT
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-ENTRY.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-MSG-ROLE(WS-TRANS-IDX) TO CKPT-ROLE
+           MOVE WS-MSG-CONTENT(WS-TRANS-IDX) TO CKPT-CONTENT
+           WRITE CHECKPOINT-RECORD.
+
+       OFFER-CHECKPOINT-RELOAD.
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-FOUND
+               CLOSE CHECKPOINT-FILE
+               GO TO OFFER-CHECKPOINT-RELOAD-EXIT
+           END-IF
+
+           IF WS-BATCH-MODE-ON
+               CLOSE CHECKPOINT-FILE
+               GO TO OFFER-CHECKPOINT-RELOAD-EXIT
+           END-IF
+
+           DISPLAY "FOUND A CHECKPOINT FROM A PRIOR SESSION."
+           DISPLAY "RELOAD IT? (Y/N) " WITH NO ADVANCING
+           ACCEPT WS-RELOAD-ANS
+           IF WS-RELOAD-ANS NOT = "Y" AND WS-RELOAD-ANS NOT = "y"
+               CLOSE CHECKPOINT-FILE
+               GO TO OFFER-CHECKPOINT-RELOAD-EXIT
+           END-IF
+
+           PERFORM CHECKPOINT-RELOAD
+           CLOSE CHECKPOINT-FILE.
+       OFFER-CHECKPOINT-RELOAD-EXIT.
+           EXIT.
+
+       CHECKPOINT-RELOAD.
+           MOVE 0 TO WS-MSG-COUNT
+           SET CKPT-EOF TO FALSE
+           PERFORM UNTIL CKPT-EOF
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END SET CKPT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-MSG-COUNT
+                       MOVE CKPT-ROLE TO WS-MSG-ROLE(WS-MSG-COUNT)
+                       MOVE CKPT-CONTENT TO WS-MSG-CONTENT(WS-MSG-COUNT)
+               END-READ
+           END-PERFORM
+           DISPLAY "* RELOADED " WS-MSG-COUNT
+               " MESSAGES FROM CHECKPOINT".
+
+       SAVE-TRANSCRIPT.
+           IF WS-MSG-COUNT = 0
+               GO TO SAVE-TRANSCRIPT-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-TRANSCRIPT-PATH
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING "NANOCODE.TRANSCRIPT." DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO WS-TRANSCRIPT-PATH
+
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS NOT = "00"
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF
+
+           PERFORM BUILD-TIMESTAMP
+           MOVE SPACES TO TRANSCRIPT-RECORD
+           STRING "--- SESSION SNAPSHOT " DELIMITED BY SIZE
+               WS-TIMESTAMP DELIMITED BY SIZE
+               " ---" DELIMITED BY SIZE
+               INTO TRANSCRIPT-RECORD
+           WRITE TRANSCRIPT-RECORD
+
+           PERFORM WRITE-TRANSCRIPT-ENTRY
+               VARYING WS-TRANS-IDX FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > WS-MSG-COUNT
+
+           CLOSE TRANSCRIPT-FILE.
+       SAVE-TRANSCRIPT-EXIT.
+           EXIT.
+
+       WRITE-TRANSCRIPT-ENTRY.
+           MOVE SPACES TO TRANSCRIPT-RECORD
+           MOVE WS-MSG-ROLE(WS-TRANS-IDX) TO TR-ROLE
+           MOVE WS-MSG-CONTENT(WS-TRANS-IDX) TO TR-CONTENT
+           WRITE TRANSCRIPT-RECORD.
+
+       BUILD-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACES TO WS-TIMESTAMP
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+
+       APPEND-SESSION-EVENT.
+           PERFORM BUILD-TIMESTAMP
+           OPEN EXTEND SESSION-LOG-FILE
+           IF WS-SESSION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT SESSION-LOG-FILE
+           END-IF
+           MOVE SPACES TO SESSION-LOG-RECORD
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-SESSION-ACTION DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-MSG-COUNT DELIMITED BY SIZE
+               INTO SESSION-LOG-RECORD
+           WRITE SESSION-LOG-RECORD
+           CLOSE SESSION-LOG-FILE.
+
+       APPEND-AUDIT-ENTRY.
+           PERFORM BUILD-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-ACTION DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-MSG-COUNT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-FILEPATH DELIMITED BY SPACE
+               INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
       * WHY COBOL IN THE AI ERA?
       * - STILL PROCESSES 95% OF ATM TRANSACTIONS
       * - 220 BILLION LINES IN PRODUCTION
